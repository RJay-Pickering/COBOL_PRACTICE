@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DOCTRPT.
+000300 AUTHOR. R JAY PICKERING.
+000400 INSTALLATION. CREDENTIALING - FRONT DESK.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ---------------------------------------------------------
+001000*    2026-08-09  RJP  ORIGINAL - PRINTED DOCTOR DIRECTORY,
+001100*                     GROUPED AND SORTED BY SPECIALTY, WITH A
+001200*                     DOCTOR COUNT PER SPECIALTY.
+001300*    ---------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT DOCTOR-MASTER ASSIGN TO 'DOCTMAST'
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS SEQUENTIAL
+002000         RECORD KEY IS DOCT-PHONE OF DOCTOR-MASTER-RECORD
+002100         FILE STATUS IS WS-MAST-STATUS.
+002200     SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK01'.
+002300     SELECT REPORT-FILE ASSIGN TO 'DOCTRPT'
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-RPT-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DOCTOR-MASTER.
+002900     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+003000                         BY ==DOCTOR-MASTER-RECORD==.
+003100 SD  SORT-WORK-FILE.
+003200     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+003300                         BY ==SORT-WORK-RECORD==.
+003400 FD  REPORT-FILE.
+003500 01  REPORT-LINE                 PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-MAST-STATUS              PIC X(02).
+003800 01  WS-RPT-STATUS               PIC X(02).
+003900 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+004000     88  WS-EOF                      VALUE 'Y'.
+004100 01  WS-CURRENT-SPECIALTY        PIC X(20) VALUE SPACES.
+004200 01  WS-SPECIALTY-COUNT          PIC 9(05) COMP VALUE ZERO.
+004300 01  WS-GRAND-TOTAL              PIC 9(06) COMP VALUE ZERO.
+004400 01  WS-COUNT-EDIT                PIC ZZ,ZZ9.
+004500 01  WS-PHONE-EDIT                PIC 999B999B9999.
+004600 PROCEDURE DIVISION.
+004700*----------------------------------------------------------------*
+004800*    0000-MAINLINE - SORT THE MASTER BY SPECIALTY/NAME AND
+004900*    PRODUCE THE DIRECTORY LISTING FROM THE SORTED OUTPUT
+005000*----------------------------------------------------------------*
+005100 0000-MAINLINE.
+005200     SORT SORT-WORK-FILE
+005300         ON ASCENDING KEY SPECIALT OF SORT-WORK-RECORD
+005400                          DOCTNAME OF SORT-WORK-RECORD
+005500         INPUT PROCEDURE IS 1000-RELEASE-MASTER-RECORDS
+005600         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT.
+005700     STOP RUN.
+005800*----------------------------------------------------------------*
+005900*    1000-RELEASE-MASTER-RECORDS - FEED THE SORT FROM THE MASTER
+006000*----------------------------------------------------------------*
+006100 1000-RELEASE-MASTER-RECORDS.
+006200     OPEN INPUT DOCTOR-MASTER.
+006210     IF WS-MAST-STATUS NOT = '00'
+006220         DISPLAY 'UNABLE TO OPEN DOCTOR-MASTER - STATUS '
+006230             WS-MAST-STATUS
+006240         STOP RUN
+006250     END-IF.
+006300     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+006400     PERFORM 1200-RELEASE-RECORD THRU 1200-EXIT
+006500         UNTIL WS-EOF.
+006600     CLOSE DOCTOR-MASTER.
+006700 1000-EXIT.
+006800     EXIT.
+006900*----------------------------------------------------------------*
+007000*    1100-READ-MASTER - READ THE MASTER SEQUENTIALLY BY KEY
+007100*----------------------------------------------------------------*
+007200 1100-READ-MASTER.
+007300     READ DOCTOR-MASTER NEXT RECORD
+007400         AT END
+007500             SET WS-EOF TO TRUE
+007600     END-READ.
+007700 1100-EXIT.
+007800     EXIT.
+007900*----------------------------------------------------------------*
+008000*    1200-RELEASE-RECORD - HAND ONE MASTER RECORD TO THE SORT
+008100*----------------------------------------------------------------*
+008200 1200-RELEASE-RECORD.
+008300     MOVE DOCTOR-MASTER-RECORD TO SORT-WORK-RECORD.
+008400     RELEASE SORT-WORK-RECORD.
+008500     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+008600 1200-EXIT.
+008700     EXIT.
+008800*----------------------------------------------------------------*
+008900*    2000-PRODUCE-REPORT - READ THE SORTED RECORDS AND WRITE THE
+009000*    DIRECTORY, BREAKING ON SPECIALTY FOR A HEADING AND COUNT
+009100*----------------------------------------------------------------*
+009200 2000-PRODUCE-REPORT.
+009300     OPEN OUTPUT REPORT-FILE.
+009310     IF WS-RPT-STATUS NOT = '00'
+009320         DISPLAY 'UNABLE TO OPEN REPORT-FILE - STATUS '
+009330             WS-RPT-STATUS
+009340         STOP RUN
+009350     END-IF.
+009400     MOVE 'N' TO WS-EOF-SW.
+009500     PERFORM 2100-RETURN-RECORD THRU 2100-EXIT.
+009600     PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT
+009700         UNTIL WS-EOF.
+009800     IF WS-CURRENT-SPECIALTY NOT = SPACES
+009900         PERFORM 2500-PRINT-SPECIALTY-TOTAL THRU 2500-EXIT
+010000     END-IF.
+010100     MOVE SPACES TO REPORT-LINE.
+010200     WRITE REPORT-LINE.
+010300     MOVE WS-GRAND-TOTAL TO WS-COUNT-EDIT.
+010400     STRING 'TOTAL DOCTORS IN DIRECTORY: ' DELIMITED BY SIZE
+010500            WS-COUNT-EDIT DELIMITED BY SIZE
+010600            INTO REPORT-LINE.
+010700     WRITE REPORT-LINE.
+010800     CLOSE REPORT-FILE.
+010900 2000-EXIT.
+011000     EXIT.
+011100*----------------------------------------------------------------*
+011200*    2100-RETURN-RECORD - PULL THE NEXT RECORD BACK FROM THE SORT
+011300*----------------------------------------------------------------*
+011400 2100-RETURN-RECORD.
+011500     RETURN SORT-WORK-FILE
+011600         AT END
+011700             SET WS-EOF TO TRUE
+011800     END-RETURN.
+011900 2100-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------*
+012200*    2200-PROCESS-RECORD - DETECT A SPECIALTY BREAK AND PRINT
+012300*    THE HEADING/DETAIL/TOTAL LINES
+012400*----------------------------------------------------------------*
+012500 2200-PROCESS-RECORD.
+012600     IF SPECIALT OF SORT-WORK-RECORD NOT = WS-CURRENT-SPECIALTY
+012700         IF WS-CURRENT-SPECIALTY NOT = SPACES
+012800             PERFORM 2500-PRINT-SPECIALTY-TOTAL THRU 2500-EXIT
+012900         END-IF
+013000         MOVE SPECIALT OF SORT-WORK-RECORD TO WS-CURRENT-SPECIALTY
+013100         MOVE ZERO TO WS-SPECIALTY-COUNT
+013200         PERFORM 2600-PRINT-SPECIALTY-HEADING THRU 2600-EXIT
+013300     END-IF.
+013400     PERFORM 2700-PRINT-DOCTOR-LINE THRU 2700-EXIT.
+013500     ADD 1 TO WS-SPECIALTY-COUNT.
+013600     ADD 1 TO WS-GRAND-TOTAL.
+013700     PERFORM 2100-RETURN-RECORD THRU 2100-EXIT.
+013800 2200-EXIT.
+013900     EXIT.
+014000*----------------------------------------------------------------*
+014100*    2500-PRINT-SPECIALTY-TOTAL - COUNT LINE AT A SPECIALTY BREAK
+014200*----------------------------------------------------------------*
+014300 2500-PRINT-SPECIALTY-TOTAL.
+014400     MOVE WS-SPECIALTY-COUNT TO WS-COUNT-EDIT.
+014500     MOVE SPACES TO REPORT-LINE.
+014600     STRING '   TOTAL FOR ' DELIMITED BY SIZE
+014700            FUNCTION TRIM(WS-CURRENT-SPECIALTY) DELIMITED BY SIZE
+014800            ': ' DELIMITED BY SIZE
+014900            WS-COUNT-EDIT DELIMITED BY SIZE
+015000            INTO REPORT-LINE.
+015100     WRITE REPORT-LINE.
+015200     MOVE SPACES TO REPORT-LINE.
+015300     WRITE REPORT-LINE.
+015400 2500-EXIT.
+015500     EXIT.
+015600*----------------------------------------------------------------*
+015700*    2600-PRINT-SPECIALTY-HEADING - HEADING FOR A NEW SPECIALTY
+015800*----------------------------------------------------------------*
+015900 2600-PRINT-SPECIALTY-HEADING.
+016000     MOVE SPACES TO REPORT-LINE.
+016100     STRING 'SPECIALTY: ' DELIMITED BY SIZE
+016200            WS-CURRENT-SPECIALTY DELIMITED BY SIZE
+016300            INTO REPORT-LINE.
+016400     WRITE REPORT-LINE.
+016500     MOVE '  NAME                 ADDRESS              PHONE'
+016600         TO REPORT-LINE.
+016700     WRITE REPORT-LINE.
+016800 2600-EXIT.
+016900     EXIT.
+017000*----------------------------------------------------------------*
+017100*    2700-PRINT-DOCTOR-LINE - ONE DETAIL LINE FOR ONE DOCTOR
+017200*----------------------------------------------------------------*
+017300 2700-PRINT-DOCTOR-LINE.
+017400     MOVE DOCT-PHONE OF SORT-WORK-RECORD TO WS-PHONE-EDIT.
+017500     MOVE SPACES TO REPORT-LINE.
+017600     STRING '  ' DELIMITED BY SIZE
+017700            DOCTNAME OF SORT-WORK-RECORD DELIMITED BY SIZE
+017800            ' ' DELIMITED BY SIZE
+017900            DOCT-ADDRESS OF SORT-WORK-RECORD DELIMITED BY SIZE
+018000            ' ' DELIMITED BY SIZE
+018100            WS-PHONE-EDIT DELIMITED BY SIZE
+018200            INTO REPORT-LINE.
+018300     WRITE REPORT-LINE.
+018400 2700-EXIT.
+018500     EXIT.
