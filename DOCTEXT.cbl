@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DOCTEXT.
+000300 AUTHOR. R JAY PICKERING.
+000400 INSTALLATION. CREDENTIALING - FRONT DESK.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ---------------------------------------------------------
+001000*    2026-08-09  RJP  ORIGINAL - PERIODIC EXTRACT OF DOCTOR-
+001100*                     MASTER TO A FLAT INTERFACE FILE FOR THE
+001200*                     DOWNSTREAM CREDENTIALING SYSTEM.
+001300*    ---------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT DOCTOR-MASTER ASSIGN TO 'DOCTMAST'
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS SEQUENTIAL
+002000         RECORD KEY IS DOCT-PHONE OF DOCTOR-MASTER-RECORD
+002100         FILE STATUS IS WS-MAST-STATUS.
+002200     SELECT EXTRACT-FILE ASSIGN TO 'DOCTXTR'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-XTR-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  DOCTOR-MASTER.
+002800     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+002900                         BY ==DOCTOR-MASTER-RECORD==.
+003000 FD  EXTRACT-FILE.
+003100     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+003200                         BY ==EXTRACT-RECORD==.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-MAST-STATUS              PIC X(02).
+003500 01  WS-XTR-STATUS               PIC X(02).
+003600 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+003700     88  WS-EOF                      VALUE 'Y'.
+003800 01  WS-EXTRACT-COUNT            PIC 9(08) COMP VALUE ZERO.
+003900 PROCEDURE DIVISION.
+004000*----------------------------------------------------------------*
+004100*    0000-MAINLINE
+004200*----------------------------------------------------------------*
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004500     PERFORM 2000-EXTRACT-DOCTOR THRU 2000-EXIT
+004600         UNTIL WS-EOF.
+004700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+004800     STOP RUN.
+004900*----------------------------------------------------------------*
+005000*    1000-INITIALIZE - OPEN THE MASTER AND THE INTERFACE FILE
+005100*----------------------------------------------------------------*
+005200 1000-INITIALIZE.
+005300     OPEN INPUT DOCTOR-MASTER.
+005310     IF WS-MAST-STATUS NOT = '00'
+005320         DISPLAY 'UNABLE TO OPEN DOCTOR-MASTER - STATUS '
+005330             WS-MAST-STATUS
+005340         STOP RUN
+005350     END-IF.
+005400     OPEN OUTPUT EXTRACT-FILE.
+005410     IF WS-XTR-STATUS NOT = '00'
+005420         DISPLAY 'UNABLE TO OPEN EXTRACT-FILE - STATUS '
+005430             WS-XTR-STATUS
+005440         STOP RUN
+005450     END-IF.
+005500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+005600 1000-EXIT.
+005700     EXIT.
+005800*----------------------------------------------------------------*
+005900*    2000-EXTRACT-DOCTOR - COPY ONE MASTER RECORD TO THE EXTRACT
+006000*----------------------------------------------------------------*
+006100 2000-EXTRACT-DOCTOR.
+006200     MOVE DOCTOR-MASTER-RECORD TO EXTRACT-RECORD.
+006300     WRITE EXTRACT-RECORD.
+006400     ADD 1 TO WS-EXTRACT-COUNT.
+006500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+006600 2000-EXIT.
+006700     EXIT.
+006800*----------------------------------------------------------------*
+006900*    2100-READ-MASTER - READ THE MASTER SEQUENTIALLY BY KEY
+007000*----------------------------------------------------------------*
+007100 2100-READ-MASTER.
+007200     READ DOCTOR-MASTER NEXT RECORD
+007300         AT END
+007400             SET WS-EOF TO TRUE
+007500     END-READ.
+007600 2100-EXIT.
+007700     EXIT.
+007800*----------------------------------------------------------------*
+007900*    9000-TERMINATE - CLOSE FILES AND REPORT THE EXTRACT COUNT
+008000*----------------------------------------------------------------*
+008100 9000-TERMINATE.
+008200     CLOSE DOCTOR-MASTER.
+008300     CLOSE EXTRACT-FILE.
+008400     DISPLAY 'DOCTORS EXTRACTED: ' WS-EXTRACT-COUNT.
+008500 9000-EXIT.
+008600     EXIT.
