@@ -0,0 +1,8 @@
+000100*    CHKPTREC.CPY
+000200*    CHECKPOINT RECORD FOR THE DOCTOR BULK LOAD JOB (DOCTLOAD).
+000300*    HOLDS THE PHONE NUMBER AND INPUT RECORD COUNT OF THE LAST
+000400*    TRANSACTION SUCCESSFULLY LOADED SO A RESTART CAN SKIP PAST
+000500*    WORK ALREADY COMMITTED TO DOCTOR-MASTER.
+000600 01  CHKPT-RECORD.
+000700     05  CHKPT-LAST-PHONE        PIC 9(10).
+000800     05  CHKPT-REC-COUNT         PIC 9(08).
