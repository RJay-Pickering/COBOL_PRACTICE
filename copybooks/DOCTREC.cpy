@@ -0,0 +1,15 @@
+000100*    DOCTREC.CPY
+000200*    DOCTOR RECORD LAYOUT - COMMON TO THE DOCTOR MASTER FILE,
+000300*    THE BULK LOAD TRANSACTION FILE AND THE CREDENTIALING
+000400*    EXTRACT FILE.  CALLING PROGRAM COPIES THIS IN WITH THE
+000500*    REPLACING PHRASE TO RENAME THE 01-LEVEL TO THE RECORD
+000600*    NAME IT NEEDS, E.G.
+000700*
+000800*        COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+000900*                           BY ==DOCTOR-MASTER-RECORD==.
+001000*
+001100 01  DOCTREC-LAYOUT.
+001200     05  DOCTNAME                PIC A(20).
+001300     05  DOCT-ADDRESS            PIC X(20).
+001400     05  DOCT-PHONE              PIC 9(10).
+001500     05  SPECIALT                PIC X(20).
