@@ -0,0 +1,24 @@
+000100*    SPECTAB.CPY
+000200*    TABLE OF APPROVED SPECIALTY CODES AND DESCRIPTIONS.
+000300*    SPECIALT ON THE DOCTOR RECORD MUST MATCH ONE OF THESE
+000400*    DESCRIPTIONS - SEE THE 7000-VALIDATE-SPECIALTY PARAGRAPH
+000500*    IN SPECVAL.CPY.  ADD NEW SPECIALTIES HERE AND BUMP THE
+000600*    OCCURS COUNT TO MATCH.
+000700 01  SPECIALTY-TABLE-VALUES.
+000800     05  FILLER PIC X(24) VALUE 'CARDCARDIOLOGY          '.
+000900     05  FILLER PIC X(24) VALUE 'DERMDERMATOLOGY         '.
+001000     05  FILLER PIC X(24) VALUE 'ENDOENDOCRINOLOGY       '.
+001100     05  FILLER PIC X(24) VALUE 'FMPRFAMILY PRACTICE     '.
+001200     05  FILLER PIC X(24) VALUE 'GASTGASTROENTEROLOGY    '.
+001300     05  FILLER PIC X(24) VALUE 'NEURNEUROLOGY           '.
+001400     05  FILLER PIC X(24) VALUE 'OBGYOBSTETRICS-GYN      '.
+001500     05  FILLER PIC X(24) VALUE 'ONCOONCOLOGY            '.
+001600     05  FILLER PIC X(24) VALUE 'ORTHORTHOPEDICS         '.
+001700     05  FILLER PIC X(24) VALUE 'PEDIPEDIATRICS          '.
+001800     05  FILLER PIC X(24) VALUE 'PSYCPSYCHIATRY          '.
+001900     05  FILLER PIC X(24) VALUE 'RADIRADIOLOGY           '.
+002000 01  SPECIALTY-TABLE REDEFINES SPECIALTY-TABLE-VALUES.
+002100     05  SPECIALTY-ENTRY OCCURS 12 TIMES
+002200             INDEXED BY SPEC-IDX.
+002300         10  SPEC-CODE           PIC X(04).
+002400         10  SPEC-DESC           PIC X(20).
