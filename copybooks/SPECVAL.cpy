@@ -0,0 +1,24 @@
+000100*    SPECVAL.CPY
+000200*    SHARED SPECIALTY VALIDATION LOGIC - COPIED INTO THE
+000300*    PROCEDURE DIVISION OF ANY PROGRAM THAT ACCEPTS A
+000400*    SPECIALTY AGAINST SPECTAB.CPY.  CALLER LOADS THE
+000500*    CANDIDATE VALUE INTO WS-SPECIALT-INPUT AND PERFORMS
+000600*    THIS PARAGRAPH.  ON RETURN WS-FIELD-VALID TELLS THE
+000700*    CALLER WHETHER A MATCH WAS FOUND, AND SPEC-IDX POINTS
+000800*    AT THE MATCHING TABLE ENTRY SO SPEC-DESC(SPEC-IDX) CAN
+000900*    BE MOVED TO THE TARGET FIELD IN ITS CANONICAL SPELLING.
+001000 7000-VALIDATE-SPECIALTY.
+001100     MOVE FUNCTION UPPER-CASE(WS-SPECIALT-INPUT)
+001200                               TO WS-SPECIALT-INPUT.
+001300     MOVE 'N'                  TO WS-VALID-SW.
+001400     SET SPEC-IDX              TO 1.
+001500     SEARCH SPECIALTY-ENTRY
+001600         AT END
+001700             MOVE 'N'          TO WS-VALID-SW
+001800         WHEN SPEC-CODE (SPEC-IDX) = WS-SPECIALT-INPUT
+001900             MOVE 'Y'          TO WS-VALID-SW
+002000         WHEN SPEC-DESC (SPEC-IDX) = WS-SPECIALT-INPUT
+002100             MOVE 'Y'          TO WS-VALID-SW
+002200     END-SEARCH.
+002300 7000-EXIT.
+002400     EXIT.
