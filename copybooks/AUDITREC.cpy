@@ -0,0 +1,22 @@
+000100*    AUDITREC.CPY
+000200*    AUDIT LOG RECORD - ONE ROW PER ADD/CHANGE/DELETE AGAINST
+000300*    DOCTOR-MASTER.  BEFORE-IMAGE IS SPACES/ZERO FOR AN ADD,
+000400*    AFTER-IMAGE IS SPACES/ZERO FOR A DELETE.
+000500 01  AUDIT-LOG-RECORD.
+000600     05  AUDIT-OPERATOR-ID       PIC X(08).
+000700     05  AUDIT-ACTION-DATE       PIC 9(08).
+000800     05  AUDIT-ACTION-TIME       PIC 9(08).
+000900     05  AUDIT-ACTION-CODE       PIC X(01).
+001000         88  AUDIT-ACTION-ADD        VALUE 'A'.
+001100         88  AUDIT-ACTION-CHANGE     VALUE 'C'.
+001200         88  AUDIT-ACTION-DELETE     VALUE 'D'.
+001300     05  AUDIT-BEFORE-IMAGE.
+001400         10  AUDIT-OLD-DOCTNAME      PIC A(20).
+001500         10  AUDIT-OLD-ADDRESS       PIC X(20).
+001600         10  AUDIT-OLD-PHONE         PIC 9(10).
+001700         10  AUDIT-OLD-SPECIALT      PIC X(20).
+001800     05  AUDIT-AFTER-IMAGE.
+001900         10  AUDIT-NEW-DOCTNAME      PIC A(20).
+002000         10  AUDIT-NEW-ADDRESS       PIC X(20).
+002100         10  AUDIT-NEW-PHONE         PIC 9(10).
+002200         10  AUDIT-NEW-SPECIALT      PIC X(20).
