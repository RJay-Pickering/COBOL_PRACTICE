@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DOCTLOAD.
+000300 AUTHOR. R JAY PICKERING.
+000400 INSTALLATION. CREDENTIALING - FRONT DESK.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ---------------------------------------------------------
+001000*    2026-08-09  RJP  ORIGINAL - NIGHTLY BULK LOAD OF DOCTOR
+001100*                     REGISTRATIONS FROM THE TRANSACTION FILE
+001200*                     INTO THE DOCTOR-MASTER FILE.
+001210*    2026-08-09  RJP  EACH TRANSACTION'S SPECIALTY IS NOW
+001220*                     VALIDATED AGAINST THE APPROVED SPECIALTY
+001230*                     TABLE BEFORE IT IS LOADED - SEE
+001240*                     SPECTAB.CPY AND SPECVAL.CPY.
+001250*    2026-08-09  RJP  NOW CHECKPOINTS EVERY WS-CKPT-INTERVAL
+001260*                     RECORDS SO A RUN THAT ABENDS PARTWAY CAN
+001270*                     BE RESTARTED WITHOUT RE-LOADING OR RE-
+001280*                     KEYING WORK ALREADY COMMITTED.
+001300*    ---------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT DOCTOR-TRANS ASSIGN TO 'DOCTTRAN'
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001900         FILE STATUS IS WS-TRAN-STATUS.
+002000     SELECT DOCTOR-MASTER ASSIGN TO 'DOCTMAST'
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS DOCT-PHONE OF DOCTOR-MASTER-RECORD
+002400         FILE STATUS IS WS-MAST-STATUS.
+002450     SELECT CHECKPOINT-FILE ASSIGN TO 'DOCTCKPT'
+002460         ORGANIZATION IS LINE SEQUENTIAL
+002470         FILE STATUS IS WS-CKPT-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  DOCTOR-TRANS.
+002800     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+002900                         BY ==DOCTOR-TRANS-RECORD==.
+003000 FD  DOCTOR-MASTER.
+003100     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+003200                         BY ==DOCTOR-MASTER-RECORD==.
+003210 FD  CHECKPOINT-FILE.
+003220     COPY CHKPTREC.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-TRAN-STATUS               PIC X(02).
+003500 01  WS-MAST-STATUS               PIC X(02).
+003600     88  WS-MAST-NOT-FOUND            VALUE '35'.
+003610 01  WS-CKPT-STATUS               PIC X(02).
+003700 01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                       VALUE 'Y'.
+003900 01  WS-LOADED-COUNT               PIC 9(08) COMP VALUE ZERO.
+004000 01  WS-REJECTED-COUNT             PIC 9(08) COMP VALUE ZERO.
+004010 01  WS-VALID-SW                   PIC X(01) VALUE 'N'.
+004020     88  WS-FIELD-VALID                VALUE 'Y'.
+004030 01  WS-SPECIALT-INPUT             PIC X(20).
+004035 01  WS-READ-COUNT                 PIC 9(08) COMP VALUE ZERO.
+004036 01  WS-CKPT-INTERVAL              PIC 9(04) COMP VALUE 25.
+004037 01  WS-CKPT-QUOTIENT              PIC 9(08) COMP VALUE ZERO.
+004038 01  WS-CKPT-REMAINDER             PIC 9(04) COMP VALUE ZERO.
+004040 COPY SPECTAB.
+004100 PROCEDURE DIVISION.
+004200*----------------------------------------------------------------*
+004300*    0000-MAINLINE
+004400*----------------------------------------------------------------*
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004700     PERFORM 2000-LOAD-ONE-DOCTOR THRU 2000-EXIT
+004800         UNTIL WS-EOF.
+004900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005000     STOP RUN.
+005100*----------------------------------------------------------------*
+005200*    1000-INITIALIZE - OPEN THE TRANSACTION AND MASTER FILES
+005300*----------------------------------------------------------------*
+005400 1000-INITIALIZE.
+005410     OPEN INPUT DOCTOR-TRANS.
+005420     IF WS-TRAN-STATUS NOT = '00'
+005430         DISPLAY 'UNABLE TO OPEN DOCTOR-TRANS - STATUS '
+005440             WS-TRAN-STATUS
+005450         STOP RUN
+005460     END-IF.
+005600     OPEN I-O DOCTOR-MASTER.
+005700     IF WS-MAST-NOT-FOUND
+005800         OPEN OUTPUT DOCTOR-MASTER
+005900         CLOSE DOCTOR-MASTER
+006000         OPEN I-O DOCTOR-MASTER
+006100     END-IF.
+006110     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+006120     IF CHKPT-REC-COUNT > ZERO
+006130         DISPLAY 'RESTARTING AFTER ' CHKPT-REC-COUNT
+006140             ' RECORDS ALREADY LOADED - LAST PHONE '
+006150             CHKPT-LAST-PHONE
+006160         PERFORM 1200-SKIP-ONE-RECORD THRU 1200-EXIT
+006170             CHKPT-REC-COUNT TIMES
+006180     END-IF.
+006200     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+006300 1000-EXIT.
+006400     EXIT.
+006410*----------------------------------------------------------------*
+006420*    1100-LOAD-CHECKPOINT - READ THE CHECKPOINT LEFT BY A PRIOR
+006430*    RUN, IF ANY.  A MISSING OR EMPTY FILE MEANS START AT ZERO.
+006440*----------------------------------------------------------------*
+006450 1100-LOAD-CHECKPOINT.
+006460     MOVE ZERO TO CHKPT-LAST-PHONE.
+006470     MOVE ZERO TO CHKPT-REC-COUNT.
+006480     OPEN INPUT CHECKPOINT-FILE.
+006490     IF WS-CKPT-STATUS = '00'
+006500         READ CHECKPOINT-FILE
+006510             AT END
+006520                 MOVE ZERO TO CHKPT-LAST-PHONE
+006530                 MOVE ZERO TO CHKPT-REC-COUNT
+006540         END-READ
+006550         CLOSE CHECKPOINT-FILE
+006560     END-IF.
+006570 1100-EXIT.
+006580     EXIT.
+006590*----------------------------------------------------------------*
+006600*    1200-SKIP-ONE-RECORD - DISCARD ONE TRANSACTION ALREADY
+006610*    COMMITTED ON A PRIOR RUN, WITHOUT RE-VALIDATING IT
+006620*----------------------------------------------------------------*
+006630 1200-SKIP-ONE-RECORD.
+006640     READ DOCTOR-TRANS
+006650         AT END
+006660             SET WS-EOF TO TRUE
+006670     END-READ.
+006680     IF NOT WS-EOF
+006690         ADD 1 TO WS-READ-COUNT
+006700     END-IF.
+006710 1200-EXIT.
+006720     EXIT.
+006730*----------------------------------------------------------------*
+006740*    2000-LOAD-ONE-DOCTOR - VALIDATE AND WRITE ONE TRANSACTION
+006750*----------------------------------------------------------------*
+006800 2000-LOAD-ONE-DOCTOR.
+006810     PERFORM 2200-VALIDATE-TRAN THRU 2200-EXIT.
+006820     IF WS-FIELD-VALID
+006830         PERFORM 2300-WRITE-MASTER THRU 2300-EXIT
+006840     ELSE
+006850         ADD 1 TO WS-REJECTED-COUNT
+006860         DISPLAY 'REJECTED - BAD SPECIALTY: '
+006870             FUNCTION TRIM(DOCTOR-TRANS-RECORD)
+006880     END-IF.
+006890     DIVIDE WS-READ-COUNT BY WS-CKPT-INTERVAL
+006900         GIVING WS-CKPT-QUOTIENT
+006910         REMAINDER WS-CKPT-REMAINDER.
+006920     IF WS-CKPT-REMAINDER = ZERO
+006930         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+006940     END-IF.
+007000     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+007100 2000-EXIT.
+007200     EXIT.
+007300*----------------------------------------------------------------*
+007400*    2100-READ-TRAN - READ THE NEXT TRANSACTION RECORD
+007500*----------------------------------------------------------------*
+007600 2100-READ-TRAN.
+007700     READ DOCTOR-TRANS
+007800         AT END
+007900             SET WS-EOF TO TRUE
+008000     END-READ.
+008010     IF NOT WS-EOF
+008020         ADD 1 TO WS-READ-COUNT
+008030     END-IF.
+008100 2100-EXIT.
+008200     EXIT.
+008210*----------------------------------------------------------------*
+008220*    2200-VALIDATE-TRAN - CHECK THE TRANSACTION SPECIALTY
+008230*    AGAINST THE APPROVED SPECIALTY TABLE
+008240*----------------------------------------------------------------*
+008250 2200-VALIDATE-TRAN.
+008260     MOVE SPECIALT OF DOCTOR-TRANS-RECORD TO WS-SPECIALT-INPUT.
+008270     PERFORM 7000-VALIDATE-SPECIALTY THRU 7000-EXIT.
+008280     IF WS-FIELD-VALID
+008290         MOVE SPEC-DESC (SPEC-IDX)
+008300             TO SPECIALT OF DOCTOR-TRANS-RECORD
+008310     END-IF.
+008320 2200-EXIT.
+008330     EXIT.
+008340*----------------------------------------------------------------*
+008400*    2300-WRITE-MASTER - ADD THE TRANSACTION TO THE MASTER FILE
+008500*----------------------------------------------------------------*
+008600 2300-WRITE-MASTER.
+008700     MOVE DOCTOR-TRANS-RECORD TO DOCTOR-MASTER-RECORD.
+008800     WRITE DOCTOR-MASTER-RECORD
+008900         INVALID KEY
+009000             ADD 1 TO WS-REJECTED-COUNT
+009100             DISPLAY 'REJECTED - ALREADY ON FILE: '
+009200                 FUNCTION TRIM(DOCTOR-TRANS-RECORD)
+009300         NOT INVALID KEY
+009400             ADD 1 TO WS-LOADED-COUNT
+009410             MOVE DOCT-PHONE OF DOCTOR-MASTER-RECORD
+009420                 TO CHKPT-LAST-PHONE
+009500     END-WRITE.
+009600 2300-EXIT.
+009700     EXIT.
+009710*----------------------------------------------------------------*
+009720*    2400-WRITE-CHECKPOINT - SAVE OUR PLACE IN THE INPUT FILE
+009730*----------------------------------------------------------------*
+009740 2400-WRITE-CHECKPOINT.
+009750     MOVE WS-READ-COUNT TO CHKPT-REC-COUNT.
+009755     OPEN OUTPUT CHECKPOINT-FILE.
+009756     IF WS-CKPT-STATUS NOT = '00'
+009757         DISPLAY 'UNABLE TO OPEN DOCTCKPT - STATUS '
+009758             WS-CKPT-STATUS
+009759         STOP RUN
+009760     END-IF.
+009770     WRITE CHKPT-RECORD.
+009780     CLOSE CHECKPOINT-FILE.
+009790 2400-EXIT.
+009800     EXIT.
+009810*----------------------------------------------------------------*
+009900*    9000-TERMINATE - CLOSE FILES, CLEAR THE CHECKPOINT NOW THAT
+009950*    THE WHOLE INPUT FILE HAS BEEN PROCESSED, AND REPORT TOTALS
+010000*----------------------------------------------------------------*
+010100 9000-TERMINATE.
+010110     MOVE ZERO TO CHKPT-LAST-PHONE.
+010120     MOVE ZERO TO CHKPT-REC-COUNT.
+010125     OPEN OUTPUT CHECKPOINT-FILE.
+010126     IF WS-CKPT-STATUS NOT = '00'
+010127         DISPLAY 'UNABLE TO OPEN DOCTCKPT - STATUS '
+010128             WS-CKPT-STATUS
+010129         STOP RUN
+010130     END-IF.
+010140     WRITE CHKPT-RECORD.
+010150     CLOSE CHECKPOINT-FILE.
+010200     CLOSE DOCTOR-TRANS.
+010300     CLOSE DOCTOR-MASTER.
+010400     DISPLAY 'DOCTORS LOADED:   ' WS-LOADED-COUNT.
+010500     DISPLAY 'DOCTORS REJECTED: ' WS-REJECTED-COUNT.
+010600 9000-EXIT.
+010700     EXIT.
+010800 COPY SPECVAL.
