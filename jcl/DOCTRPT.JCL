@@ -0,0 +1,13 @@
+//DOCTRPT  JOB (CRED001),'DOCTOR DIRECTORY REPORT',CLASS=A,MSGCLASS=X
+//*------------------------------------------------------------------
+//* PRINTED DOCTOR DIRECTORY, SORTED AND GROUPED BY SPECIALTY, WITH
+//* A DOCTOR COUNT PER SPECIALTY AND A GRAND TOTAL.
+//*------------------------------------------------------------------
+//STEP010  EXEC PGM=DOCTRPT
+//STEPLIB  DD   DSN=CRED.PROD.LOADLIB,DISP=SHR
+//DOCTMAST DD   DSN=CRED.PROD.DOCTOR.MASTER,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//DOCTRPT  DD   DSN=CRED.PROD.DOCTOR.DIRECTORY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
