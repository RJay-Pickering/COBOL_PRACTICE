@@ -0,0 +1,17 @@
+//DOCTLOAD JOB (CRED001),'NIGHTLY DOCTOR LOAD',CLASS=A,MSGCLASS=X
+//*------------------------------------------------------------------
+//* NIGHTLY BATCH LOAD OF DOCTOR REGISTRATIONS INTO DOCTOR-MASTER.
+//* INPUT IS A FIXED-WIDTH TRANSACTION FILE IN THE SAME LAYOUT AS
+//* THE DOCTOR-MASTER RECORD (SEE COPYBOOKS/DOCTREC.CPY).
+//* DOCTCKPT CARRIES THE RESTART CHECKPOINT ACROSS RUNS - IF THIS
+//* STEP ABENDS, RESUBMIT THE JOB UNCHANGED AND IT PICKS UP WHERE
+//* IT LEFT OFF RATHER THAN RELOADING OR DUPLICATING WORK ALREADY
+//* COMMITTED TO DOCTOR-MASTER.
+//*------------------------------------------------------------------
+//STEP010  EXEC PGM=DOCTLOAD
+//STEPLIB  DD   DSN=CRED.PROD.LOADLIB,DISP=SHR
+//DOCTTRAN DD   DSN=CRED.PROD.DOCTOR.TRANS,DISP=SHR
+//DOCTMAST DD   DSN=CRED.PROD.DOCTOR.MASTER,DISP=SHR
+//DOCTCKPT DD   DSN=CRED.PROD.DOCTOR.LOAD.CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
