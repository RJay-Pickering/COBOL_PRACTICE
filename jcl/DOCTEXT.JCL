@@ -0,0 +1,14 @@
+//DOCTEXT  JOB (CRED001),'DOCTOR CREDENTIALING EXTRACT',CLASS=A,
+//             MSGCLASS=X
+//*------------------------------------------------------------------
+//* PERIODIC EXTRACT OF DOCTOR-MASTER TO A FLAT, FIXED-WIDTH
+//* INTERFACE FILE FOR THE DOWNSTREAM CREDENTIALING SYSTEM.  RECORD
+//* LAYOUT IS THE SAME AS DOCTOR-MASTER - SEE COPYBOOKS/DOCTREC.CPY.
+//*------------------------------------------------------------------
+//STEP010  EXEC PGM=DOCTEXT
+//STEPLIB  DD   DSN=CRED.PROD.LOADLIB,DISP=SHR
+//DOCTMAST DD   DSN=CRED.PROD.DOCTOR.MASTER,DISP=SHR
+//DOCTXTR  DD   DSN=CRED.PROD.DOCTOR.EXTRACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
