@@ -1,24 +1,460 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. hello.
-000300 ENVIRONMENT DIVISION.
-000400 DATA DIVISION.
-000500 WORKING-STORAGE SECTION.
-000600 01 NAME PIC X(15).
-000700 01  DOCTOR.
-000800   03  DOCTNAME       PIC A(20).
-000900   03  DOCT-ADDRESS   PIC X(20).
-001000   03  DOCT-PHONE     PIC 9(10).
-001100   03  SPECIALT       PIC X(20).
-001200 PROCEDURE DIVISION.
-001300     DISPLAY 'Whats your name? '.
-001400     ACCEPT DOCTNAME.
-001500     DISPLAY 'Your address: '
-001600     ACCEPT DOCT-ADDRESS.
-001700     DISPLAY 'Phone number: '
-001800     ACCEPT DOCT-PHONE.
-001900     DISPLAY 'Your specialty: '
-002000     ACCEPT SPECIALT.
-002100     DISPLAY 'Hello ', DOCTNAME, '!'.
-002200     DISPLAY 'Your information is now on file, here it is again: '
-002300     DISPLAY FUNCTION TRIM(DOCTOR)
-002400     STOP RUN.
\ No newline at end of file
+000300 AUTHOR. R JAY PICKERING.
+000400 INSTALLATION. CREDENTIALING - FRONT DESK.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ---------------------------------------------------------
+001000*    2024-02-11  RJP  ORIGINAL - ACCEPT ONE DOCTOR, DISPLAY IT.
+001100*    2026-08-09  RJP  NOW FILES THE DOCTOR INTO A PERMANENT
+001200*                     DOCTOR-MASTER FILE, KEYED BY DOCT-PHONE,
+001300*                     INSTEAD OF JUST DISPLAYING AND LOSING IT.
+001400*    2026-08-09  RJP  EACH FIELD IS NOW VALIDATED AND RE-
+001500*                     PROMPTED UNTIL IT IS ACCEPTABLE - NO MORE
+001600*                     BLANK NAMES OR GARBLED PHONE NUMBERS.
+001700*    2026-08-09  RJP  REPLACED THE ADD-ONLY FLOW WITH A FULL
+001800*                     ADD/CHANGE/INQUIRE/DELETE MAINTENANCE MENU.
+001810*    2026-08-09  RJP  ADD NOW CHECKS FOR AN EXISTING DOCTOR ON
+001820*                     THAT PHONE NUMBER BEFORE FILING, INSTEAD
+001830*                     OF QUIETLY REJECTING A DUPLICATE AT WRITE.
+001840*    2026-08-09  RJP  SPECIALTY IS NOW VALIDATED AGAINST THE
+001850*                     APPROVED SPECIALTY TABLE - SEE SPECTAB.CPY
+001860*                     AND SPECVAL.CPY.
+001870*    2026-08-09  RJP  ADD/CHANGE/DELETE NOW WRITE A BEFORE/AFTER
+001880*                     AUDIT RECORD TO THE AUDIT LOG, STAMPED WITH
+001890*                     THE SIGNED-ON OPERATOR ID - SEE AUDITREC.CPY
+001900*    ---------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT DOCTOR-MASTER ASSIGN TO 'DOCTMAST'
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS DOCT-PHONE OF DOCTOR-MASTER-RECORD
+002700         FILE STATUS IS WS-MAST-STATUS.
+002710     SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+002720         ORGANIZATION IS LINE SEQUENTIAL
+002730         FILE STATUS IS WS-AUDIT-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  DOCTOR-MASTER.
+003100     COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+003200                         BY ==DOCTOR-MASTER-RECORD==.
+003210 FD  AUDIT-LOG.
+003220     COPY AUDITREC.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-MAST-STATUS              PIC X(02).
+003500     88  WS-MAST-NOT-FOUND           VALUE '35'.
+003700 01  WS-MENU-CHOICE               PIC X(01).
+003800 01  WS-SWITCHES.
+003900     05  WS-DONE-SW                   PIC X(01) VALUE 'N'.
+004000         88  WS-DONE                      VALUE 'Y'.
+004100     05  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+004200         88  WS-RECORD-FOUND              VALUE 'Y'.
+004210     05  WS-DUP-SW                    PIC X(01) VALUE 'N'.
+004220         88  WS-DUPLICATE-FOUND           VALUE 'Y'.
+004230     05  WS-VALID-SW                  PIC X(01) VALUE 'N'.
+004240         88  WS-FIELD-VALID                VALUE 'Y'.
+004241     05  WS-REKEY-SW                  PIC X(01) VALUE 'N'.
+004242         88  WS-REKEY-PHONE                VALUE 'Y'.
+004250 01  WS-SPECIALT-INPUT            PIC X(20).
+004251 01  WS-AUDIT-STATUS              PIC X(02).
+004252 01  WS-OPERATOR-ID                PIC X(08).
+004253 COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+004254                     BY ==WS-BEFORE-DOCTOR-FIELDS==.
+004255 COPY DOCTREC REPLACING ==DOCTREC-LAYOUT==
+004256                     BY ==WS-NEW-DOCTOR-FIELDS==.
+004260 COPY SPECTAB.
+004300 PROCEDURE DIVISION.
+004400*----------------------------------------------------------------*
+004500*    0000-MAINLINE
+004600*----------------------------------------------------------------*
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004900     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+005000         UNTIL WS-DONE.
+005100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005200     STOP RUN.
+005300*----------------------------------------------------------------*
+005400*    1000-INITIALIZE - OPEN THE MASTER, CREATING IT IF NEEDED
+005500*----------------------------------------------------------------*
+005600 1000-INITIALIZE.
+005610     DISPLAY 'ENTER YOUR OPERATOR ID: '.
+005620     ACCEPT WS-OPERATOR-ID.
+005700     OPEN I-O DOCTOR-MASTER.
+005800     IF WS-MAST-NOT-FOUND
+005900         OPEN OUTPUT DOCTOR-MASTER
+006000         CLOSE DOCTOR-MASTER
+006100         OPEN I-O DOCTOR-MASTER
+006200     END-IF.
+006210     OPEN EXTEND AUDIT-LOG.
+006220     IF WS-AUDIT-STATUS NOT = '00'
+006230         OPEN OUTPUT AUDIT-LOG
+006240         CLOSE AUDIT-LOG
+006250         OPEN EXTEND AUDIT-LOG
+006260     END-IF.
+006300 1000-EXIT.
+006400     EXIT.
+006500*----------------------------------------------------------------*
+006600*    2000-PROCESS-MENU - DISPLAY THE MENU AND DISPATCH ONE CHOICE
+006700*----------------------------------------------------------------*
+006800 2000-PROCESS-MENU.
+006900     DISPLAY ' '.
+007000     DISPLAY 'DOCTOR MAINTENANCE MENU'.
+007100     DISPLAY '  1.  ADD A DOCTOR'.
+007200     DISPLAY '  2.  CHANGE A DOCTOR'.
+007300     DISPLAY '  3.  INQUIRE ON A DOCTOR'.
+007400     DISPLAY '  4.  DELETE A DOCTOR'.
+007500     DISPLAY '  X.  EXIT'.
+007600     DISPLAY 'ENTER YOUR CHOICE: '.
+007700     ACCEPT WS-MENU-CHOICE.
+007800     EVALUATE FUNCTION UPPER-CASE(WS-MENU-CHOICE)
+007900         WHEN '1'
+008000             PERFORM 3000-ADD-DOCTOR THRU 3000-EXIT
+008100         WHEN '2'
+008200             PERFORM 4000-CHANGE-DOCTOR THRU 4000-EXIT
+008300         WHEN '3'
+008400             PERFORM 5000-INQUIRE-DOCTOR THRU 5000-EXIT
+008500         WHEN '4'
+008600             PERFORM 6000-DELETE-DOCTOR THRU 6000-EXIT
+008700         WHEN 'X'
+008800             SET WS-DONE TO TRUE
+008900         WHEN OTHER
+009000             DISPLAY 'NOT A VALID CHOICE - TRY AGAIN'
+009100     END-EVALUATE.
+009200 2000-EXIT.
+009300     EXIT.
+009400*----------------------------------------------------------------*
+009500*    3000-ADD-DOCTOR - ACCEPT A NEW DOCTOR AND WRITE THE MASTER
+009600*----------------------------------------------------------------*
+009700 3000-ADD-DOCTOR.
+009710     MOVE 'N' TO WS-DUP-SW.
+009800     PERFORM 2300-GET-PHONE THRU 2300-EXIT.
+009810     PERFORM 3500-CHECK-DUPLICATE THRU 3500-EXIT.
+009820     IF WS-DUPLICATE-FOUND
+009830         DISPLAY 'ADD CANCELLED'
+009840         GO TO 3000-EXIT
+009850     END-IF.
+009900     PERFORM 2100-GET-NAME THRU 2100-EXIT.
+009910     PERFORM 2200-GET-ADDRESS THRU 2200-EXIT.
+010100     PERFORM 2400-GET-SPECIALTY THRU 2400-EXIT.
+010200     WRITE DOCTOR-MASTER-RECORD
+010300         INVALID KEY
+010400             DISPLAY 'A DOCTOR WITH THAT PHONE IS ALREADY ON FILE'
+010500         NOT INVALID KEY
+010600             DISPLAY 'DOCTOR ADDED: '
+010700             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+010710             MOVE SPACES         TO AUDIT-BEFORE-IMAGE
+010720             MOVE ZERO           TO AUDIT-OLD-PHONE
+010730             SET AUDIT-ACTION-ADD TO TRUE
+010740             MOVE DOCTNAME OF DOCTOR-MASTER-RECORD
+010750                 TO AUDIT-NEW-DOCTNAME
+010760             MOVE DOCT-ADDRESS OF DOCTOR-MASTER-RECORD
+010770                 TO AUDIT-NEW-ADDRESS
+010780             MOVE DOCT-PHONE OF DOCTOR-MASTER-RECORD
+010790                 TO AUDIT-NEW-PHONE
+010795             MOVE SPECIALT OF DOCTOR-MASTER-RECORD
+010796                 TO AUDIT-NEW-SPECIALT
+010797             PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+010800     END-WRITE.
+010900 3000-EXIT.
+011000     EXIT.
+011010*----------------------------------------------------------------*
+011020*    3500-CHECK-DUPLICATE - WARN AND CONFIRM IF THE PHONE NUMBER
+011030*    ENTERED ON AN ADD IS ALREADY ON FILE FOR ANOTHER DOCTOR,
+011040*    INSTEAD OF LETTING THE WRITE SILENTLY REJECT IT LATER ON
+011050*----------------------------------------------------------------*
+011060 3500-CHECK-DUPLICATE.
+011070     READ DOCTOR-MASTER
+011080         INVALID KEY
+011090             CONTINUE
+011100         NOT INVALID KEY
+011110             DISPLAY 'THAT PHONE IS ALREADY ON FILE:'
+011120             DISPLAY '  NAME: ' DOCTNAME OF DOCTOR-MASTER-RECORD
+011130             DISPLAY '  SPECIALTY: '
+011135                 SPECIALT OF DOCTOR-MASTER-RECORD
+011140             DISPLAY 'USE A DIFFERENT PHONE? (Y/N): '
+011150             ACCEPT WS-MENU-CHOICE
+011160             IF FUNCTION UPPER-CASE(WS-MENU-CHOICE) = 'Y'
+011170                 PERFORM 2300-GET-PHONE THRU 2300-EXIT
+011180                 PERFORM 3500-CHECK-DUPLICATE THRU 3500-EXIT
+011190             ELSE
+011200                 SET WS-DUPLICATE-FOUND TO TRUE
+011210             END-IF
+011220     END-READ.
+011230 3500-EXIT.
+011240     EXIT.
+011250*----------------------------------------------------------------*
+011260*    4000-CHANGE-DOCTOR - LOOK UP A DOCTOR AND RE-KEY ITS FIELDS
+011270*----------------------------------------------------------------*
+011400 4000-CHANGE-DOCTOR.
+011410     MOVE 'N' TO WS-REKEY-SW.
+011420     PERFORM 2300-GET-PHONE THRU 2300-EXIT.
+011430     READ DOCTOR-MASTER
+011440         INVALID KEY
+011450             DISPLAY 'NO DOCTOR ON FILE WITH THAT PHONE NUMBER'
+011460         NOT INVALID KEY
+011470             DISPLAY 'CURRENT RECORD: '
+011480             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+011490             MOVE DOCTOR-MASTER-RECORD TO WS-BEFORE-DOCTOR-FIELDS
+011500             PERFORM 2100-GET-NAME THRU 2100-EXIT
+011510             PERFORM 2200-GET-ADDRESS THRU 2200-EXIT
+011520             PERFORM 2400-GET-SPECIALTY THRU 2400-EXIT
+011530             DISPLAY 'CHANGE THE PHONE NUMBER TOO? (Y/N): '
+011540             ACCEPT WS-MENU-CHOICE
+011550             IF FUNCTION UPPER-CASE(WS-MENU-CHOICE) = 'Y'
+011560                 SET WS-REKEY-PHONE TO TRUE
+011570                 PERFORM 2300-GET-PHONE THRU 2300-EXIT
+011580             END-IF
+011590             IF WS-REKEY-PHONE
+011600                 PERFORM 4500-REKEY-DOCTOR THRU 4500-EXIT
+011610             ELSE
+011620                 PERFORM 4550-REWRITE-DOCTOR THRU 4550-EXIT
+011630             END-IF
+011640     END-READ.
+011650 4000-EXIT.
+011660     EXIT.
+011670*----------------------------------------------------------------*
+011680*    4550-REWRITE-DOCTOR - FILE THE CHANGE WITHOUT DISTURBING THE
+011690*    RECORD KEY, AND WRITE THE BEFORE/AFTER AUDIT RECORD
+011700*----------------------------------------------------------------*
+011710 4550-REWRITE-DOCTOR.
+011720     REWRITE DOCTOR-MASTER-RECORD
+011730         INVALID KEY
+011740             DISPLAY 'CHANGE FAILED - UNABLE TO REWRITE'
+011750         NOT INVALID KEY
+011760             DISPLAY 'DOCTOR CHANGED: '
+011770             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+011780             SET AUDIT-ACTION-CHANGE TO TRUE
+011790             MOVE DOCTNAME OF WS-BEFORE-DOCTOR-FIELDS
+011800                 TO AUDIT-OLD-DOCTNAME
+011810             MOVE DOCT-ADDRESS OF WS-BEFORE-DOCTOR-FIELDS
+011820                 TO AUDIT-OLD-ADDRESS
+011830             MOVE DOCT-PHONE OF WS-BEFORE-DOCTOR-FIELDS
+011840                 TO AUDIT-OLD-PHONE
+011850             MOVE SPECIALT OF WS-BEFORE-DOCTOR-FIELDS
+011860                 TO AUDIT-OLD-SPECIALT
+011870             MOVE DOCTNAME OF DOCTOR-MASTER-RECORD
+011880                 TO AUDIT-NEW-DOCTNAME
+011890             MOVE DOCT-ADDRESS OF DOCTOR-MASTER-RECORD
+011900                 TO AUDIT-NEW-ADDRESS
+011910             MOVE DOCT-PHONE OF DOCTOR-MASTER-RECORD
+011920                 TO AUDIT-NEW-PHONE
+011930             MOVE SPECIALT OF DOCTOR-MASTER-RECORD
+011940                 TO AUDIT-NEW-SPECIALT
+011950             PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+011960     END-REWRITE.
+011970 4550-EXIT.
+011980     EXIT.
+011990*----------------------------------------------------------------*
+012000*    4500-REKEY-DOCTOR - THE OPERATOR IS CHANGING THE PHONE NUMBER
+012010*    ITSELF, WHICH IS THE RECORD KEY. A REWRITE CANNOT CHANGE AN
+012020*    INDEXED FILE'S KEY, SO THE OLD-KEYED RECORD MUST BE DELETED
+012030*    AND A NEW ONE FILED UNDER THE NEW PHONE NUMBER.
+012040*----------------------------------------------------------------*
+012050 4500-REKEY-DOCTOR.
+012060     MOVE DOCTOR-MASTER-RECORD TO WS-NEW-DOCTOR-FIELDS.
+012070     READ DOCTOR-MASTER
+012080         INVALID KEY
+012090             PERFORM 4600-FILE-UNDER-NEW-PHONE THRU 4600-EXIT
+012100         NOT INVALID KEY
+012110             DISPLAY 'CHANGE CANCELLED - PHONE IN USE:'
+012120             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+012130     END-READ.
+012140 4500-EXIT.
+012150     EXIT.
+012160*----------------------------------------------------------------*
+012170*    4600-FILE-UNDER-NEW-PHONE - DELETE THE DOCTOR'S OLD-KEYED
+012180*    RECORD NOW THAT THE NEW PHONE NUMBER IS CONFIRMED NOT TO
+012190*    ALREADY BE ON FILE FOR SOMEONE ELSE
+012200*----------------------------------------------------------------*
+012210 4600-FILE-UNDER-NEW-PHONE.
+012220     MOVE DOCT-PHONE OF WS-BEFORE-DOCTOR-FIELDS
+012230         TO DOCT-PHONE OF DOCTOR-MASTER-RECORD.
+012240     READ DOCTOR-MASTER
+012250         INVALID KEY
+012260             DISPLAY 'CHANGE FAILED - ORIGINAL RECORD NOT FOUND'
+012270         NOT INVALID KEY
+012280             PERFORM 4650-DELETE-OLD-RECORD THRU 4650-EXIT
+012340     END-READ.
+012350 4600-EXIT.
+012360     EXIT.
+012365*----------------------------------------------------------------*
+012366*    4650-DELETE-OLD-RECORD - REMOVE THE DOCTOR'S OLD-KEYED RECORD
+012367*    NOW THAT THE NEW PHONE NUMBER IS CONFIRMED AVAILABLE
+012368*----------------------------------------------------------------*
+012369 4650-DELETE-OLD-RECORD.
+012370     DELETE DOCTOR-MASTER RECORD
+012375         INVALID KEY
+012380             DISPLAY 'CHANGE FAILED - UNABLE TO DELETE OLD RECORD'
+012385         NOT INVALID KEY
+012390             PERFORM 4700-WRITE-NEW-PHONE THRU 4700-EXIT
+012395     END-DELETE.
+012398 4650-EXIT.
+012399     EXIT.
+012400*----------------------------------------------------------------*
+012401*    4700-WRITE-NEW-PHONE - FILE THE DOCTOR UNDER THE NEW PHONE
+012402*    NUMBER AND WRITE THE BEFORE/AFTER AUDIT RECORD
+012403*----------------------------------------------------------------*
+012410 4700-WRITE-NEW-PHONE.
+012420     MOVE WS-NEW-DOCTOR-FIELDS TO DOCTOR-MASTER-RECORD.
+012430     WRITE DOCTOR-MASTER-RECORD
+012440         INVALID KEY
+012450             DISPLAY 'CHANGE FAILED - UNABLE TO FILE NEW PHONE'
+012460         NOT INVALID KEY
+012470             DISPLAY 'DOCTOR CHANGED: '
+012480             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+012490             SET AUDIT-ACTION-CHANGE TO TRUE
+012500             MOVE DOCTNAME OF WS-BEFORE-DOCTOR-FIELDS
+012510                 TO AUDIT-OLD-DOCTNAME
+012520             MOVE DOCT-ADDRESS OF WS-BEFORE-DOCTOR-FIELDS
+012530                 TO AUDIT-OLD-ADDRESS
+012540             MOVE DOCT-PHONE OF WS-BEFORE-DOCTOR-FIELDS
+012550                 TO AUDIT-OLD-PHONE
+012560             MOVE SPECIALT OF WS-BEFORE-DOCTOR-FIELDS
+012570                 TO AUDIT-OLD-SPECIALT
+012580             MOVE DOCTNAME OF DOCTOR-MASTER-RECORD
+012590                 TO AUDIT-NEW-DOCTNAME
+012600             MOVE DOCT-ADDRESS OF DOCTOR-MASTER-RECORD
+012610                 TO AUDIT-NEW-ADDRESS
+012620             MOVE DOCT-PHONE OF DOCTOR-MASTER-RECORD
+012630                 TO AUDIT-NEW-PHONE
+012640             MOVE SPECIALT OF DOCTOR-MASTER-RECORD
+012650                 TO AUDIT-NEW-SPECIALT
+012660             PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+012670     END-WRITE.
+012680 4700-EXIT.
+012690     EXIT.
+012700*----------------------------------------------------------------*
+012710*    5000-INQUIRE-DOCTOR - LOOK UP AND DISPLAY ONE DOCTOR RECORD
+012720*----------------------------------------------------------------*
+012730 5000-INQUIRE-DOCTOR.
+012740     PERFORM 2300-GET-PHONE THRU 2300-EXIT.
+012750     READ DOCTOR-MASTER
+012760         INVALID KEY
+012770             DISPLAY 'NO DOCTOR ON FILE WITH THAT PHONE NUMBER'
+012780         NOT INVALID KEY
+012790             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+012800     END-READ.
+012810 5000-EXIT.
+012820     EXIT.
+012830*----------------------------------------------------------------*
+012840*    6000-DELETE-DOCTOR - LOOK UP, CONFIRM, AND DELETE ONE DOCTOR
+012850*----------------------------------------------------------------*
+012860 6000-DELETE-DOCTOR.
+012870     MOVE 'N' TO WS-FOUND-SW.
+012880     PERFORM 2300-GET-PHONE THRU 2300-EXIT.
+012890     READ DOCTOR-MASTER
+012900         INVALID KEY
+012910             DISPLAY 'NO DOCTOR ON FILE WITH THAT PHONE NUMBER'
+012920         NOT INVALID KEY
+012930             SET WS-RECORD-FOUND TO TRUE
+012940             DISPLAY FUNCTION TRIM(DOCTOR-MASTER-RECORD)
+012950     END-READ.
+012960     IF WS-RECORD-FOUND
+012970         DISPLAY 'DELETE THIS DOCTOR? (Y/N): '
+012980         ACCEPT WS-MENU-CHOICE
+012990         IF FUNCTION UPPER-CASE(WS-MENU-CHOICE) = 'Y'
+013000             SET AUDIT-ACTION-DELETE TO TRUE
+013010             MOVE DOCTNAME OF DOCTOR-MASTER-RECORD
+013020                 TO AUDIT-OLD-DOCTNAME
+013030             MOVE DOCT-ADDRESS OF DOCTOR-MASTER-RECORD
+013040                 TO AUDIT-OLD-ADDRESS
+013050             MOVE DOCT-PHONE OF DOCTOR-MASTER-RECORD
+013060                 TO AUDIT-OLD-PHONE
+013070             MOVE SPECIALT OF DOCTOR-MASTER-RECORD
+013080                 TO AUDIT-OLD-SPECIALT
+013090             MOVE SPACES         TO AUDIT-AFTER-IMAGE
+013100             MOVE ZERO           TO AUDIT-NEW-PHONE
+013110             DELETE DOCTOR-MASTER RECORD
+013120                 INVALID KEY
+013130                     DISPLAY 'DELETE FAILED - UNABLE TO DELETE'
+013140                 NOT INVALID KEY
+013150                     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+013160                     DISPLAY 'DOCTOR DELETED'
+013170             END-DELETE
+013180         ELSE
+013190             DISPLAY 'DELETE CANCELLED'
+013200         END-IF
+013210     END-IF.
+013220 6000-EXIT.
+013230     EXIT.
+013240*----------------------------------------------------------------*
+013250*    2100-GET-NAME - ACCEPT AND VALIDATE THE DOCTOR'S NAME
+013260*----------------------------------------------------------------*
+013270 2100-GET-NAME.
+013280     DISPLAY 'Whats your name? '.
+013290     ACCEPT DOCTNAME OF DOCTOR-MASTER-RECORD.
+013300     IF DOCTNAME OF DOCTOR-MASTER-RECORD = SPACES
+013310         DISPLAY 'DOCTOR NAME CANNOT BE BLANK - RE-ENTER'
+013320         GO TO 2100-GET-NAME
+013330     END-IF.
+013340 2100-EXIT.
+013350     EXIT.
+013360*----------------------------------------------------------------*
+013370*    2200-GET-ADDRESS - ACCEPT AND VALIDATE THE DOCTOR'S ADDRESS
+013380*----------------------------------------------------------------*
+013390 2200-GET-ADDRESS.
+013400     DISPLAY 'Your address: '.
+013410     ACCEPT DOCT-ADDRESS OF DOCTOR-MASTER-RECORD.
+013420     IF DOCT-ADDRESS OF DOCTOR-MASTER-RECORD = SPACES
+013430         DISPLAY 'ADDRESS CANNOT BE BLANK - RE-ENTER'
+013440         GO TO 2200-GET-ADDRESS
+013450     END-IF.
+013460 2200-EXIT.
+013470     EXIT.
+013480*----------------------------------------------------------------*
+013490*    2300-GET-PHONE - ACCEPT AND VALIDATE A 10-DIGIT PHONE NUMBER
+013500*----------------------------------------------------------------*
+013510 2300-GET-PHONE.
+013520     DISPLAY 'Phone number: '.
+013530     ACCEPT DOCT-PHONE OF DOCTOR-MASTER-RECORD.
+013540     IF DOCT-PHONE OF DOCTOR-MASTER-RECORD NOT NUMERIC
+013550         OR DOCT-PHONE OF DOCTOR-MASTER-RECORD = ZERO
+013560         DISPLAY 'PHONE NUMBER MUST BE 10 DIGITS - RE-ENTER'
+013570         GO TO 2300-GET-PHONE
+013580     END-IF.
+013590 2300-EXIT.
+013600     EXIT.
+013610*----------------------------------------------------------------*
+013620*    2400-GET-SPECIALTY - ACCEPT AND VALIDATE THE SPECIALTY
+013630*----------------------------------------------------------------*
+013640 2400-GET-SPECIALTY.
+013650     DISPLAY 'Your specialty (code or description): '.
+013660     ACCEPT WS-SPECIALT-INPUT.
+013670     IF WS-SPECIALT-INPUT = SPACES
+013680         DISPLAY 'SPECIALTY CANNOT BE BLANK - RE-ENTER'
+013690         GO TO 2400-GET-SPECIALTY
+013700     END-IF.
+013710     PERFORM 7000-VALIDATE-SPECIALTY THRU 7000-EXIT.
+013720     IF NOT WS-FIELD-VALID
+013730         DISPLAY 'NOT AN APPROVED SPECIALTY - RE-ENTER'
+013740         GO TO 2400-GET-SPECIALTY
+013750     END-IF.
+013760     MOVE SPEC-DESC (SPEC-IDX)
+013770         TO SPECIALT OF DOCTOR-MASTER-RECORD.
+013780 2400-EXIT.
+013790     EXIT.
+013800*----------------------------------------------------------------*
+013810*    8000-WRITE-AUDIT - LOG ONE ADD/CHANGE/DELETE TO THE AUDIT
+013820*    FILE.  CALLER SETS AUDIT-ACTION-CODE AND THE BEFORE/AFTER
+013830*    IMAGE FIELDS BEFORE PERFORMING THIS PARAGRAPH.
+013840*----------------------------------------------------------------*
+013850 8000-WRITE-AUDIT.
+013860     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+013870     ACCEPT AUDIT-ACTION-DATE FROM DATE YYYYMMDD.
+013880     ACCEPT AUDIT-ACTION-TIME FROM TIME.
+013890     WRITE AUDIT-LOG-RECORD.
+013900 8000-EXIT.
+013910     EXIT.
+013920*----------------------------------------------------------------*
+013930*    9000-TERMINATE - CLOSE THE MASTER FILE BEFORE ENDING
+013940*----------------------------------------------------------------*
+013950 9000-TERMINATE.
+013960     CLOSE DOCTOR-MASTER.
+013970     CLOSE AUDIT-LOG.
+013980 9000-EXIT.
+013990     EXIT.
+014000 COPY SPECVAL.
